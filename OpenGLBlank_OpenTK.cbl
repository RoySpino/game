@@ -1,32 +1,170 @@
        $set ilusing "OpenTK.Graphics.OpenGL".
        $set ilusing "OpenTK".
+       $set ilusing "System".
        $set ilusing "System.Drawing".
+       $set ilusing "System.IO".
+       $set ilusing "System.Diagnostics".
 
        class-id Planets.Render is partial
            inherits type GameWindow.
       * /////////////////////////////////////////////////////////////////////////////////////////////////////////////
        working-storage section.
+      * animation state - checkpointed to state-path, see LoadState/SaveState
            77 rtri             Type Double value is 0.
            77 rquad            Type Double value is 0.
+           77 speed-factor     type Double value is 1.0.
+           77 paused-switch    pic x(01) value "N".
+               88 is-paused              value "Y".
 
+      * startup configuration - see LoadStartupConfig
+           77 config-file      pic x(60) value "planets.cfg".
+           77 state-path       pic x(60) value "planets.state".
+           77 scene-path       pic x(60) value "planets.scene".
+           77 session-log      pic x(60) value "planets_session.log".
+           77 error-log        pic x(60) value "planets_gl_errors.log".
+           77 screenshot-dir   pic x(60) value "screenshots".
+
+           77 cfg-x            type Int32  value 100.
+           77 cfg-y            type Int32  value 100.
+           77 cfg-w            type Int32  value 0.
+           77 cfg-h            type Int32  value 0.
+           77 cfg-clear-r      type Double value 0.0.
+           77 cfg-clear-g      type Double value 0.0.
+           77 cfg-clear-b      type Double value 0.0.
+           77 cfg-clear-a      type Double value 0.5.
+
+      * scene data - the bodies OnRenderFrame draws each frame, see LoadScene
+           77 body-count       type Int32 value 0.
+           01 scene-table.
+               05 body occurs 1 to 50 times
+                          depending on body-count.
+                   10 body-type      pic x(01).
+                   10 body-pos-x     type Double.
+                   10 body-pos-y     type Double.
+                   10 body-pos-z     type Double.
+                   10 body-scale     type Double.
+                   10 body-color-r   type Double.
+                   10 body-color-g   type Double.
+                   10 body-color-b   type Double.
+                   10 body-speed     type Double.
+                   10 body-axis-x    type Double.
+                   10 body-axis-y    type Double.
+                   10 body-axis-z    type Double.
+                   10 body-angle     type Double.
+
+      * frame timing / diagnostics overlay - see UpdateFps, UpdateDiagnosticsOverlay
+           77 frame-count      type Int64  value 0.
+           77 session-clock    type Stopwatch.
+           77 fps-clock        type Stopwatch.
+           77 fps-frame-count  type Int32  value 0.
+           77 current-fps      type Double value 0.0.
+           77 overlay-text     type String.
+
+      * resize tracking - see OnResize
+           77 last-width       type Int32  value 0.
+           77 last-height      type Int32  value 0.
+
+      * screenshot capture - see OnKeyDown (F12), CaptureScreenshot
+           77 capture-switch   pic x(01) value "N".
+               88 capture-requested   value "Y".
+
+      * unattended / batch QA mode - see new, CheckAutoExit
+           77 batch-switch     pic x(01) value "N".
+               88 batch-mode           value "Y".
+           77 batch-duration   type Double value 0.0.
+           77 active-scene-mode type Int32  value 0.
+           77 batch-shot-switch pic x(01) value "Y".
+               88 batch-shot-wanted     value "Y".
+           77 autoexit-switch  pic x(01) value "N".
+               88 autoexit-fired        value "Y".
+
+      *> original two-argument constructor - kept so existing callers that
+      *> only pass width/height keep working unchanged.  delegates straight
+      *> into the batch-aware constructor below with batch mode off.
        method-id new.
-       local-storage section.
        linkage section.
            77 w                type Int32.
            77 h                type Int32.
        procedure division using w, h.
+           invoke self::new(w, h, 0, 0.0, 1).
+           goback.
+       end method.
+
+      *> scene-mode picks an alternate planets<mode>.scene file (see
+      *> LoadScene); run-seconds > 0 turns on unattended batch mode, exiting
+      *> after that many seconds (see CheckAutoExit); auto-shot controls
+      *> whether that auto-exit also drops a screenshot.
+       method-id new.
+       local-storage section.
+           77 startup-msg     type String.
+       linkage section.
+           77 w                type Int32.
+           77 h                type Int32.
+           77 scene-mode       type Int32.
+           77 run-seconds      type Double.
+           77 auto-shot        type Int32.
+       procedure division using w, h, scene-mode, run-seconds, auto-shot.
+           invoke self::LoadStartupConfig().
+
+           if cfg-w > 0
+               move cfg-w to w
+           end-if.
+           if cfg-h > 0
+               move cfg-h to h
+           end-if.
+
            invoke super::new(w,h).
-           
-           move 100 to self::X.
-           move 100 to self::Y.
-           
+
+           move w to last-width.
+           move h to last-height.
+           move scene-mode to active-scene-mode.
+
+           move cfg-x to self::X.
+           move cfg-y to self::Y.
+
            invoke type GL::ShadeModel(type ShadingModel::Smooth).                               *> enable smooth shading
-           invoke type GL::ClearColor(0.0, 0.0, 0.0, 0.5).                            *> black background
+           invoke type GL::ClearColor(cfg-clear-r, cfg-clear-g,                            *> background colour
+                   cfg-clear-b, cfg-clear-a).                                              *> from planets.cfg
            invoke type GL::ClearDepth(1.0).                                              *> depth buffer setup
            invoke type GL::Enable(type EnableCap::DepthTest).                                   *> enables depth testing
            invoke type GL::DepthFunc(type DepthFunction::Lequal).                               *> type Of depth test
            invoke type GL::Hint(type HintTarget::PerspectiveCorrectionHint, type HintMode::Nicest).   *> nice perspective calculations
-           
+
+           invoke self::CheckGLError("new").
+
+           invoke self::LoadState().
+           invoke self::LoadScene().
+
+      *> LoadScene resets every body (including 1 and 2) to angle zero, so
+      *> the checkpoint LoadState just read into rtri/rquad has to be
+      *> re-seeded into the scene table here or the restore never reaches
+      *> render-one-body and the animation always starts from scratch.
+           if body-count >= 1
+               move rtri to body-angle(1)
+           end-if.
+           if body-count >= 2
+               move rquad to body-angle(2)
+           end-if.
+
+           if run-seconds > 0
+               move "Y" to batch-switch
+               move run-seconds to batch-duration
+               if auto-shot = 0
+                   move "N" to batch-shot-switch
+               else
+                   move "Y" to batch-shot-switch
+               end-if
+           end-if.
+
+           invoke type Stopwatch::StartNew() returning session-clock.
+           invoke type Stopwatch::StartNew() returning fps-clock.
+
+           invoke type String::Format(
+                   "session start - w={0} h={1} scene-mode={2} run-seconds={3} auto-shot={4}",
+                   w, h, scene-mode, run-seconds, auto-shot)
+               returning startup-msg.
+           invoke self::WriteSessionLog(startup-msg).
+
            goback.
        end method.
 
@@ -48,122 +186,726 @@
            invoke type GL::LoadMatrix(type Matrix4::Perspective(45.0, ans, 0.1, 5000.0)).
            invoke type GL::MatrixMode(type MatrixMode::Modelview).
            invoke type GL::LoadIdentity().
+
+           invoke self::CheckGLError("OnLoad").
        end method.
        
       * /////////////////////////////////////////////////////////////////////////////////////////////////////////////  
        method-id OnResize override protected.
        local-storage section.
            77 ans              type Double value is 0.
+           77 resize-msg       type String.
        procedure division using by value e as type System.EventArgs.
            invoke super::OnResize(e).
            
-           compute ans = self::Width / self::Height.
-           invoke type GL::Viewport(ClientRectangle).
-           invoke type GL::LoadMatrix(type Matrix4::Perspective(45.0, ans, 0.1, 5000.0))
-           invoke type GL::MatrixMode(type MatrixMode::Modelview)
-       
+      *> a minimized window (or one dragged to zero height) would blow up the
+      *> aspect-ratio divide below - skip the reproject (and the log line) then
+           if self::Height > 0
+               compute ans = self::Width / self::Height.
+               invoke type GL::Viewport(ClientRectangle).
+               invoke type GL::LoadMatrix(type Matrix4::Perspective(45.0, ans, 0.1, 5000.0)).
+               invoke type GL::MatrixMode(type MatrixMode::Modelview).
+
+               invoke self::CheckGLError("OnResize").
+
+               invoke type String::Format("resize {0}x{1} -> {2}x{3}",
+                       last-width, last-height, self::Width, self::Height)
+                   returning resize-msg.
+               invoke self::WriteSessionLog(resize-msg).
+
+               move self::Width to last-width.
+               move self::Height to last-height.
+           end-if.
        end method.
        
-      * /////////////////////////////////////////////////////////////////////////////////////////////////////////////   
+      * /////////////////////////////////////////////////////////////////////////////////////////////////////////////  
        method-id OnKeyDown override protected.
+       local-storage section.
+           77 key-msg          type String.
+           77 reset-ix         type Int32.
        procedure division using by value e as type OpenTK.Input.KeyboardKeyEventArgs.
            invoke super::OnKeyDown(e).
-           
-           if e::Key = type OpenTK.Input.Key::Escape
-               invoke self::Exit()
-           end-if.
+
+           evaluate true
+               when e::Key = type OpenTK.Input.Key::Escape
+                   invoke self::WriteSessionLog("key Escape - exit requested")
+                   invoke self::Exit()
+
+               when e::Key = type OpenTK.Input.Key::Space
+                   if is-paused
+                       move "N" to paused-switch
+                   else
+                       move "Y" to paused-switch
+                   end-if
+                   invoke type String::Format("key Space - paused={0}", paused-switch)
+                       returning key-msg
+                   invoke self::WriteSessionLog(key-msg)
+
+               when e::Key = type OpenTK.Input.Key::Plus
+                   or e::Key = type OpenTK.Input.Key::KeypadAdd
+                   add 0.1 to speed-factor
+                   invoke type String::Format("key + - speed factor now {0}", speed-factor)
+                       returning key-msg
+                   invoke self::WriteSessionLog(key-msg)
+
+               when e::Key = type OpenTK.Input.Key::Minus
+                   or e::Key = type OpenTK.Input.Key::KeypadSubtract
+                   if speed-factor > 0.1
+                       subtract 0.1 from speed-factor
+                   end-if
+                   invoke type String::Format("key - - speed factor now {0}", speed-factor)
+                       returning key-msg
+                   invoke self::WriteSessionLog(key-msg)
+
+               when e::Key = type OpenTK.Input.Key::R
+                   move 0.0 to rtri
+                   move 0.0 to rquad
+                   perform reset-body-angle
+                       varying reset-ix from 1 by 1 until reset-ix > body-count
+                   invoke self::WriteSessionLog("key R - rotation reset")
+
+               when e::Key = type OpenTK.Input.Key::F12
+                   move "Y" to capture-switch
+                   invoke self::WriteSessionLog("key F12 - screenshot requested")
+
+           end-evaluate.
+
+           goback.
+
+       reset-body-angle.
+           move 0.0 to body-angle(reset-ix).
+
        end method.
        
-      * /////////////////////////////////////////////////////////////////////////////////////////////////////////////   
+      * /////////////////////////////////////////////////////////////////////////////////////////////////////////////  
        method-id OnRenderFrame override protected.
+       local-storage section.
+           77 body-ix          type Int32.
        procedure division using by value e as type OpenTK.FrameEventArgs.
            invoke super::OnRenderFrame(e).
 
            invoke type GL::Clear(type ClearBufferMask::ColorBufferBit B-Or type ClearBufferMask::DepthBufferBit).
-           invoke type GL::ClearColor(type Color::Black).
 
            invoke type GL::MatrixMode(type MatrixMode::Modelview).
            invoke type GL::LoadIdentity().
-           invoke type GL::Translate(-1.5, 0.0, -6.0).
-           invoke type GL::Rotate(rtri, 0.0, 1.0, 0.0).
-           
-           invoke type GL::Begin(type PrimitiveType::Triangles).
-           invoke type GL::Color3(type Color::Red).             *>Red
-           invoke type GL::Vertex3(0.0, 1.0, 0.0).            *>Top Of Triangle (Front)
-           invoke type GL::Color3(type Color::Green).             *>green
-           invoke type GL::Vertex3(-1.0, -1.0, 1.0).      *>left Of Triangle (front)
-           invoke type GL::Color3(type Color::Blue).             *>blue
-           invoke type GL::Vertex3(1.0, -1.0, 1.0).           *>right Of triangle (front)
-
-           invoke type GL::Color3(type Color::Red).             *>red
-           invoke type GL::Vertex3(0.0, 1.0, 0.0).            *>top Of triangle (right)
-           invoke type GL::Color3(type Color::Blue).             *>blue
-           invoke type GL::Vertex3(1.0, -1.0, 1.0).           *>left Of triangle (right)
-           invoke type GL::Color3(type Color::Green).             *>green
-           invoke type GL::Vertex3(1.0, -1.0, -1.0).      *>right Of triangel (right)
-
-           invoke type GL::Color3(type Color::Red).             *>red
-           invoke type GL::Vertex3(0.0, 1.0, 0.0).            *>top Of triangle (back)
-           invoke type GL::Color3(type Color::Green).             *>green
-           invoke type GL::Vertex3(1.0, -1.0, -1.0).      *>left Of triangle (back)
-           invoke type GL::Color3(type Color::Blue).             *>blue
-           invoke type GL::Vertex3(-1.0, -1.0, -1.0).         *>right Of triangle (back)
-
-           invoke type GL::Color3(type Color::Red).             *>red
-           invoke type GL::Vertex3(0.0, 1.0, 0.0).            *>top Of triangle (left)
-           invoke type GL::Color3(type Color::Blue).             *>blue
-           invoke type GL::Vertex3(-1.0, -1.0, -1.0).         *>left Of triangle (left)
-           invoke type GL::Color3(type Color::Green).             *>green
-           invoke type GL::Vertex3(-1.0, -1.0, 1.0).      *>right Of triangle (left)
-           invoke type GL::End().
-           add .17 to rtri giving rtri.
-
-           invoke type GL::LoadIdentity().                     *>reset the current modelview matrix
-           invoke type GL::Translate(1.5, 0.0, -7.0).      *>move 1.5 Units right And 7 into the screen
-           invoke type GL::Rotate(rquad, 1.0, 1.0, 1.0).       *>rotate the quad On the X,Y And Z-axis
-           add -.15 to rquad giving rquad.                         *>rotation angle
-
-           invoke type GL::Begin(type PrimitiveType::Quads).              *>start drawing a quad
-           invoke type GL::Color3(type Color::Green).             *>green top
-           invoke type GL::Vertex3(1.0, 1.0, -1.0).           *>top right (top)
-           invoke type GL::Vertex3(-1.0, 1.0, -1.0).      *>top left (top)
-           invoke type GL::Vertex3(-1.0, 1.0, 1.0).           *>bottom left (top)
-           invoke type GL::Vertex3(1.0, 1.0, 1.0).            *>bottom right (top)
-
-           invoke type GL::Color3(type Color::Orange).             *>orange
-           invoke type GL::Vertex3(1.0, -1.0, 1.0).           *>top right (bottom)
-           invoke type GL::Vertex3(-1.0, -1.0, 1.0).      *>top left (bottom)
-           invoke type GL::Vertex3(-1.0, -1.0, -1.0).         *>bottom left (bottom)
-           invoke type GL::Vertex3(1.0, -1.0, -1.0).      *>bottom right (bottom)
-
-           invoke type GL::Color3(type Color::Red).             *>red
-           invoke type GL::Vertex3(1.0, 1.0, 1.0).            *>top right (front)
-           invoke type GL::Vertex3(-1.0, 1.0, 1.0).           *>top left (front)
-           invoke type GL::Vertex3(-1.0, -1.0, 1.0).      *>bottom left (front)
-           invoke type GL::Vertex3(1.0, -1.0, 1.0).           *>bottom right (front)
-
-           invoke type GL::Color3(type Color::Yellow).                 *>yellow
-           invoke type GL::Vertex3(-1.0, 1.0, -1.0).      *>top right (back)
-           invoke type GL::Vertex3(1.0, 1.0, -1.0).           *>top left (back)
-           invoke type GL::Vertex3(1.0, -1.0, -1.0).      *>bottom left (back)
-           invoke type GL::Vertex3(-1.0, -1.0, -1.0).         *>bottom right (back)
-
-           invoke type GL::Color3(type Color::Blue).             *>blue
-           invoke type GL::Vertex3(-1.0, 1.0, 1.0).           *>top right (left)
-           invoke type GL::Vertex3(-1.0, 1.0, -1.0).      *>top left (left)
-           invoke type GL::Vertex3(-1.0, -1.0, -1.0).         *>bottom left (left)
-           invoke type GL::Vertex3(-1.0, -1.0, 1.0).      *>bottom right (left)
-
-           invoke type GL::Color3(type Color::Violet).             *>violett
-           invoke type GL::Vertex3(1.0, 1.0, -1.0).           *>top right (right)
-           invoke type GL::Vertex3(1.0, 1.0, 1.0).            *>top left (right)
-           invoke type GL::Vertex3(1.0, -1.0, 1.0).       *>bottom left (right)
-           invoke type GL::Vertex3(1.0, -1.0, -1.0).      *>bottom right (right)
-           invoke type GL::End().
-           
+
+           perform render-one-body
+               varying body-ix from 1 by 1 until body-ix > body-count.
+
+           invoke self::CheckGLError("OnRenderFrame").
+
+           invoke self::UpdateDiagnosticsOverlay().
+
+           if capture-requested
+               invoke self::CaptureScreenshot()
+               move "N" to capture-switch
+           end-if.
+
+           add 1 to frame-count.
+           invoke self::UpdateFps().
+
+           if batch-mode
+               invoke self::CheckAutoExit()
+           end-if.
+
            invoke self::SwapBuffers().
+
+           goback.
+
+      * translate/rotate/colour one scene body and draw its geometry, then
+      * advance its rotation angle - body 1 and body 2 mirror into the legacy
+      * rtri/rquad fields so the original pyramid/cube keep checkpointing.
+      * rtri/rquad are seeded back into body-angle(1)/(2) once, in new,
+      * right after LoadScene resets the table - see the LoadState comment
+      * there.
+       render-one-body.
+           invoke type GL::LoadIdentity().
+           invoke type GL::Translate(body-pos-x(body-ix),
+                   body-pos-y(body-ix), body-pos-z(body-ix)).
+           invoke type GL::Rotate(body-angle(body-ix), body-axis-x(body-ix),
+                   body-axis-y(body-ix), body-axis-z(body-ix)).
+           invoke type GL::Color3(body-color-r(body-ix), body-color-g(body-ix),
+                   body-color-b(body-ix)).
+
+           if body-type(body-ix) = "C"
+               invoke self::DrawCubeBody(body-scale(body-ix))
+           else
+               invoke self::DrawPyramidBody(body-scale(body-ix))
+           end-if.
+
+           if not is-paused
+               compute body-angle(body-ix) =
+                       body-angle(body-ix) + (body-speed(body-ix) * speed-factor)
+               if body-ix = 1
+                   move body-angle(body-ix) to rtri
+               end-if
+               if body-ix = 2
+                   move body-angle(body-ix) to rquad
+               end-if
+           end-if.
+
+       end method.
+
+       method-id OnUnload override protected.
+       local-storage section.
+           77 shutdown-msg     type String.
+       procedure division using by value e as type System.EventArgs.
+           invoke self::SaveState().
+
+           invoke type String::Format("session end - duration {0} seconds, {1} frames rendered",
+                   session-clock::Elapsed::TotalSeconds, frame-count)
+               returning shutdown-msg.
+           invoke self::WriteSessionLog(shutdown-msg).
+
+           invoke super::OnUnload(e).
        end method.
        
       *> End Methods from OpenTK.GameWindow
 
+      * /////////////////////////////////////////////////////////////////////////////////////////////////////////////
+      * Local helper methods - configuration, persisted state, scene data,
+      * logging and diagnostics support for the methods above.
+      * /////////////////////////////////////////////////////////////////////////////////////////////////////////////
+
+      *> reads window position/size and clear colour from planets.cfg -
+      *> one value per line: X, Y, W, H, clear-R, clear-G, clear-B, clear-A.
+      *> falls back to the original hardcoded defaults if the file is absent.
+       method-id LoadStartupConfig private.
+       environment division.
+       input-output section.
+       file-control.
+           select optional cfg-file assign to config-file
+               organization is line sequential
+               file status is cfg-status.
+       data division.
+       file section.
+       fd  cfg-file
+           record contains 80 characters.
+       01  cfg-record              pic x(80).
+       working-storage section.
+           77 cfg-status           pic x(02).
+           77 cfg-eof-switch       pic x(01) value "N".
+               88 cfg-at-eof                 value "Y".
+       procedure division.
+           move 100 to cfg-x.
+           move 100 to cfg-y.
+           move zero to cfg-w.
+           move zero to cfg-h.
+           move 0.0  to cfg-clear-r.
+           move 0.0  to cfg-clear-g.
+           move 0.0  to cfg-clear-b.
+           move 0.5  to cfg-clear-a.
+
+           open input cfg-file.
+
+           if cfg-status = "00"
+               perform read-cfg-line
+               if not cfg-at-eof move function numval(cfg-record) to cfg-x end-if
+               perform read-cfg-line
+               if not cfg-at-eof move function numval(cfg-record) to cfg-y end-if
+               perform read-cfg-line
+               if not cfg-at-eof move function numval(cfg-record) to cfg-w end-if
+               perform read-cfg-line
+               if not cfg-at-eof move function numval(cfg-record) to cfg-h end-if
+               perform read-cfg-line
+               if not cfg-at-eof move function numval(cfg-record) to cfg-clear-r end-if
+               perform read-cfg-line
+               if not cfg-at-eof move function numval(cfg-record) to cfg-clear-g end-if
+               perform read-cfg-line
+               if not cfg-at-eof move function numval(cfg-record) to cfg-clear-b end-if
+               perform read-cfg-line
+               if not cfg-at-eof move function numval(cfg-record) to cfg-clear-a end-if
+
+               close cfg-file
+           end-if.
+
+           goback.
+
+       read-cfg-line.
+           if not cfg-at-eof
+               read cfg-file
+                   at end move "Y" to cfg-eof-switch
+               end-read
+           end-if.
+
+       end method.
+
+      *> restores rtri/rquad from the last checkpoint written by SaveState
+      *> so a restart resumes the animation instead of starting from zero.
+       method-id LoadState private.
+       environment division.
+       input-output section.
+       file-control.
+           select optional state-file assign to state-path
+               organization is line sequential
+               file status is state-status.
+       data division.
+       file section.
+       fd  state-file
+           record contains 40 characters.
+       01  state-record            pic x(40).
+       working-storage section.
+           77 state-status         pic x(02).
+           77 state-eof-switch     pic x(01) value "N".
+               88 state-at-eof               value "Y".
+       procedure division.
+           open input state-file.
+
+           if state-status = "00"
+               read state-file at end move "Y" to state-eof-switch end-read
+               if not state-at-eof
+                   move function numval(state-record) to rtri
+               end-if
+
+               read state-file at end move "Y" to state-eof-switch end-read
+               if not state-at-eof
+                   move function numval(state-record) to rquad
+               end-if
+
+               close state-file
+           end-if.
+
+           goback.
+       end method.
+
+      *> checkpoints rtri/rquad to planets.state - hooked off OnUnload so
+      *> the animation resumes where it left off on the next launch.  a
+      *> read-only working directory or a full disk fails safe (no state
+      *> saved this session) rather than blowing up on shutdown.
+       method-id SaveState private.
+       environment division.
+       input-output section.
+       file-control.
+           select state-file assign to state-path
+               organization is line sequential
+               file status is save-state-status.
+       data division.
+       file section.
+       fd  state-file
+           record contains 40 characters.
+       01  state-record            pic x(40).
+       working-storage section.
+           77 save-state-status    pic x(02).
+           77 state-out            pic -(10)9.999999.
+       procedure division.
+           open output state-file.
+
+           if save-state-status = "00"
+               move rtri to state-out
+               move state-out to state-record
+               write state-record
+
+               move rquad to state-out
+               move state-out to state-record
+               write state-record
+
+               close state-file
+           end-if.
+
+           goback.
+       end method.
+
+      *> loads the bodies OnRenderFrame draws from planets.scene (or, when
+      *> active-scene-mode was passed to new, planets<mode>.scene) - one comma
+      *> separated record per body: TYPE,POSX,POSY,POSZ,SCALE,R,G,B,SPEED,
+      *> AXISX,AXISY,AXISZ.  TYPE is "P" for the pyramid geometry or "C" for
+      *> the cube geometry.  Falls back to the original pyramid/cube layout
+      *> when no scene file is present.
+       method-id LoadScene private.
+       environment division.
+       input-output section.
+       file-control.
+           select optional scene-file assign to scene-path
+               organization is line sequential
+               file status is scene-status.
+       data division.
+       file section.
+       fd  scene-file
+           record contains 200 characters.
+       01  scene-record            pic x(200).
+       working-storage section.
+           77 scene-status         pic x(02).
+           77 scene-eof-switch     pic x(01) value "N".
+               88 scene-at-eof               value "Y".
+           77 scene-mode-disp   pic 9(02).
+           77 scene-tok-01      pic x(20).
+           77 scene-tok-02      pic x(20).
+           77 scene-tok-03      pic x(20).
+           77 scene-tok-04      pic x(20).
+           77 scene-tok-05      pic x(20).
+           77 scene-tok-06      pic x(20).
+           77 scene-tok-07      pic x(20).
+           77 scene-tok-08      pic x(20).
+           77 scene-tok-09      pic x(20).
+           77 scene-tok-10      pic x(20).
+           77 scene-tok-11      pic x(20).
+       procedure division.
+           move zero to body-count.
+
+           if active-scene-mode > 0
+               move active-scene-mode to scene-mode-disp
+               move spaces to scene-path
+               string "planets" delimited by size
+                      scene-mode-disp delimited by size
+                      ".scene" delimited by size
+                 into scene-path
+           end-if.
+
+           open input scene-file.
+
+           if scene-status = "00"
+               perform read-scene-record until scene-at-eof
+               close scene-file
+           end-if.
+
+           if body-count = zero
+               perform load-default-scene
+           end-if.
+
+           goback.
+
+       read-scene-record.
+           read scene-file
+               at end move "Y" to scene-eof-switch
+           end-read.
+
+           if not scene-at-eof and scene-record not = spaces
+                   and body-count < 50
+               add 1 to body-count
+               unstring scene-record delimited by ","
+                   into body-type(body-count)
+                        scene-tok-01 scene-tok-02 scene-tok-03
+                        scene-tok-04 scene-tok-05 scene-tok-06
+                        scene-tok-07 scene-tok-08 scene-tok-09
+                        scene-tok-10 scene-tok-11
+               move function numval(scene-tok-01) to body-pos-x(body-count)
+               move function numval(scene-tok-02) to body-pos-y(body-count)
+               move function numval(scene-tok-03) to body-pos-z(body-count)
+               move function numval(scene-tok-04) to body-scale(body-count)
+               move function numval(scene-tok-05) to body-color-r(body-count)
+               move function numval(scene-tok-06) to body-color-g(body-count)
+               move function numval(scene-tok-07) to body-color-b(body-count)
+               move function numval(scene-tok-08) to body-speed(body-count)
+               move function numval(scene-tok-09) to body-axis-x(body-count)
+               move function numval(scene-tok-10) to body-axis-y(body-count)
+               move function numval(scene-tok-11) to body-axis-z(body-count)
+               move 0.0 to body-angle(body-count)
+           end-if.
+
+       load-default-scene.
+           move 2 to body-count.
+
+           move "P"  to body-type(1).
+           move -1.5 to body-pos-x(1).
+           move 0.0  to body-pos-y(1).
+           move -6.0 to body-pos-z(1).
+           move 1.0  to body-scale(1).
+           move 1.0  to body-color-r(1).
+           move 0.0  to body-color-g(1).
+           move 0.0  to body-color-b(1).
+           move .17  to body-speed(1).
+           move 0.0  to body-axis-x(1).
+           move 1.0  to body-axis-y(1).
+           move 0.0  to body-axis-z(1).
+           move 0.0  to body-angle(1).
+
+           move "C"  to body-type(2).
+           move 1.5  to body-pos-x(2).
+           move 0.0  to body-pos-y(2).
+           move -7.0 to body-pos-z(2).
+           move 1.0  to body-scale(2).
+           move 0.0  to body-color-r(2).
+           move 1.0  to body-color-g(2).
+           move 0.0  to body-color-b(2).
+           move -.15 to body-speed(2).
+           move 1.0  to body-axis-x(2).
+           move 1.0  to body-axis-y(2).
+           move 1.0  to body-axis-z(2).
+           move 0.0  to body-angle(2).
+
+       end method.
+
+      *> emits the pyramid geometry (4 triangular faces) for one scene body,
+      *> uniformly coloured and scaled - colour/position/rotation are already
+      *> set by render-one-body before this is invoked.
+       method-id DrawPyramidBody private.
+       linkage section.
+           77 body-scale       type Double.
+       procedure division using by value body-scale.
+           invoke type GL::Begin(type PrimitiveType::Triangles).
+
+           invoke type GL::Vertex3(0.0, body-scale, 0.0).
+           invoke type GL::Vertex3(-1.0 * body-scale, -1.0 * body-scale, body-scale).
+           invoke type GL::Vertex3(body-scale, -1.0 * body-scale, body-scale).
+
+           invoke type GL::Vertex3(0.0, body-scale, 0.0).
+           invoke type GL::Vertex3(body-scale, -1.0 * body-scale, body-scale).
+           invoke type GL::Vertex3(body-scale, -1.0 * body-scale, -1.0 * body-scale).
+
+           invoke type GL::Vertex3(0.0, body-scale, 0.0).
+           invoke type GL::Vertex3(body-scale, -1.0 * body-scale, -1.0 * body-scale).
+           invoke type GL::Vertex3(-1.0 * body-scale, -1.0 * body-scale, -1.0 * body-scale).
+
+           invoke type GL::Vertex3(0.0, body-scale, 0.0).
+           invoke type GL::Vertex3(-1.0 * body-scale, -1.0 * body-scale, -1.0 * body-scale).
+           invoke type GL::Vertex3(-1.0 * body-scale, -1.0 * body-scale, body-scale).
+
+           invoke type GL::End().
+           goback.
+       end method.
+
+      *> emits the cube geometry (6 quad faces) for one scene body, uniformly
+      *> coloured and scaled - colour/position/rotation are already set by
+      *> render-one-body before this is invoked.
+       method-id DrawCubeBody private.
+       linkage section.
+           77 body-scale       type Double.
+       procedure division using by value body-scale.
+           invoke type GL::Begin(type PrimitiveType::Quads).
+
+           invoke type GL::Vertex3(body-scale, body-scale, -1.0 * body-scale).
+           invoke type GL::Vertex3(-1.0 * body-scale, body-scale, -1.0 * body-scale).
+           invoke type GL::Vertex3(-1.0 * body-scale, body-scale, body-scale).
+           invoke type GL::Vertex3(body-scale, body-scale, body-scale).
+
+           invoke type GL::Vertex3(body-scale, -1.0 * body-scale, body-scale).
+           invoke type GL::Vertex3(-1.0 * body-scale, -1.0 * body-scale, body-scale).
+           invoke type GL::Vertex3(-1.0 * body-scale, -1.0 * body-scale, -1.0 * body-scale).
+           invoke type GL::Vertex3(body-scale, -1.0 * body-scale, -1.0 * body-scale).
+
+           invoke type GL::Vertex3(body-scale, body-scale, body-scale).
+           invoke type GL::Vertex3(-1.0 * body-scale, body-scale, body-scale).
+           invoke type GL::Vertex3(-1.0 * body-scale, -1.0 * body-scale, body-scale).
+           invoke type GL::Vertex3(body-scale, -1.0 * body-scale, body-scale).
+
+           invoke type GL::Vertex3(-1.0 * body-scale, body-scale, -1.0 * body-scale).
+           invoke type GL::Vertex3(body-scale, body-scale, -1.0 * body-scale).
+           invoke type GL::Vertex3(body-scale, -1.0 * body-scale, -1.0 * body-scale).
+           invoke type GL::Vertex3(-1.0 * body-scale, -1.0 * body-scale, -1.0 * body-scale).
+
+           invoke type GL::Vertex3(-1.0 * body-scale, body-scale, body-scale).
+           invoke type GL::Vertex3(-1.0 * body-scale, body-scale, -1.0 * body-scale).
+           invoke type GL::Vertex3(-1.0 * body-scale, -1.0 * body-scale, -1.0 * body-scale).
+           invoke type GL::Vertex3(-1.0 * body-scale, -1.0 * body-scale, body-scale).
+
+           invoke type GL::Vertex3(body-scale, body-scale, -1.0 * body-scale).
+           invoke type GL::Vertex3(body-scale, body-scale, body-scale).
+           invoke type GL::Vertex3(body-scale, -1.0 * body-scale, body-scale).
+           invoke type GL::Vertex3(body-scale, -1.0 * body-scale, -1.0 * body-scale).
+
+           invoke type GL::End().
+           goback.
+       end method.
+
+      *> appends one timestamped line to the consolidated session log -
+      *> startup, resize, key handling and shutdown all funnel through here
+      *> so operators have a single file to check for what ran and when.
+       method-id WriteSessionLog private.
+       environment division.
+       input-output section.
+       file-control.
+           select log-file assign to session-log
+               organization is line sequential
+               file status is session-log-status.
+       data division.
+       file section.
+       fd  log-file
+           record contains 200 characters.
+       01  log-record          pic x(200).
+       working-storage section.
+           77 session-log-status pic x(02).
+           77 log-stamp        type String.
+           77 log-line         type String.
+       linkage section.
+           77 msg-text         type String.
+       procedure division using by value msg-text.
+           invoke type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss")
+               returning log-stamp.
+           invoke type String::Format("[{0}] {1}", log-stamp, msg-text)
+               returning log-line.
+
+           if type File::Exists(session-log)
+               open extend log-file
+           else
+               open output log-file
+           end-if.
+
+           if session-log-status = "00"
+               move log-line to log-record
+               write log-record
+               close log-file
+           end-if.
+
+           goback.
+       end method.
+
+      *> appends one timestamped line to the GL error log - see CheckGLError.
+       method-id WriteErrorLog private.
+       environment division.
+       input-output section.
+       file-control.
+           select err-log-file assign to error-log
+               organization is line sequential
+               file status is error-log-status.
+       data division.
+       file section.
+       fd  err-log-file
+           record contains 200 characters.
+       01  err-log-record      pic x(200).
+       working-storage section.
+           77 error-log-status pic x(02).
+           77 err-stamp        type String.
+           77 err-line         type String.
+       linkage section.
+           77 err-context      type String.
+           77 err-code         type Int32.
+       procedure division using by value err-context, by value err-code.
+           invoke type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss")
+               returning err-stamp.
+           invoke type String::Format("[{0}] GL error after {1}: code {2}",
+                   err-stamp, err-context, err-code)
+               returning err-line.
+
+           if type File::Exists(error-log)
+               open extend err-log-file
+           else
+               open output err-log-file
+           end-if.
+
+           if error-log-status = "00"
+               move err-line to err-log-record
+               write err-log-record
+               close err-log-file
+           end-if.
+
+           goback.
+       end method.
+
+      *> queries GL::GetError and logs it - called after the GL setup calls
+      *> in new/OnLoad and after the per-frame drawing calls in OnRenderFrame
+      *> so a bad driver state or lost context leaves a trail instead of just
+      *> a black window.
+       method-id CheckGLError private.
+       local-storage section.
+           77 gl-err-code      type Int32.
+       linkage section.
+           77 gl-context       type String.
+       procedure division using by value gl-context.
+           invoke type GL::GetError() returning gl-err-code.
+
+           if gl-err-code not = 0
+               invoke self::WriteErrorLog(gl-context, gl-err-code)
+           end-if.
+
+           goback.
+       end method.
+
+      *> recomputes the frames-per-second reading once a second - averaging
+      *> over a full second keeps the number readable frame to frame.
+       method-id UpdateFps private.
+       procedure division.
+           add 1 to fps-frame-count.
+
+           if fps-clock::Elapsed::TotalSeconds >= 1.0
+               compute current-fps =
+                       fps-frame-count / fps-clock::Elapsed::TotalSeconds.
+               move 0 to fps-frame-count.
+               invoke fps-clock::Restart().
+           end-if.
+
+           goback.
+       end method.
+
+      *> shows fps, elapsed run time and the live rtri/rquad angles so a
+      *> slowdown or a rotation-math regression is visible without a
+      *> debugger.  no bitmap-font/text-rendering library is loaded for this
+      *> program, so the window title bar is the overlay surface.
+       method-id UpdateDiagnosticsOverlay private.
+       procedure division.
+           invoke type String::Format(
+                   "Planets - fps {0:F1}  elapsed {1:F1}s  rtri {2:F1}  rquad {3:F1}",
+                   current-fps, session-clock::Elapsed::TotalSeconds,
+                   rtri, rquad)
+               returning overlay-text.
+
+           move overlay-text to self::Title.
+
+           goback.
+       end method.
+
+      *> grabs the current framebuffer and writes it out as a timestamped
+      *> bitmap under screenshot-dir - triggered from OnKeyDown (F12) or
+      *> automatically at the end of a batch run, see CheckAutoExit.
+       method-id CaptureScreenshot private.
+       local-storage section.
+           77 shot-bmp         type Bitmap.
+           77 shot-data        type System.Drawing.Imaging.BitmapData.
+           77 shot-rect        type Rectangle.
+           77 shot-stamp       type String.
+           77 shot-name        type String.
+           77 shot-msg         type String.
+       procedure division.
+           if not type Directory::Exists(screenshot-dir)
+               invoke type Directory::CreateDirectory(screenshot-dir)
+           end-if.
+
+           invoke type DateTime::Now::ToString("yyyyMMdd-HHmmss") returning shot-stamp.
+           invoke type String::Format("planets_{0}.bmp", shot-stamp) returning shot-name.
+           invoke type Path::Combine(screenshot-dir, shot-name) returning shot-name.
+
+           invoke type Bitmap::new(self::Width, self::Height) returning shot-bmp.
+           invoke type Rectangle::new(0, 0, self::Width, self::Height) returning shot-rect.
+
+      *> System.Drawing.Imaging is deliberately left off the ilusing list -
+      *> its PixelFormat would collide with OpenTK.Graphics.OpenGL's own,
+      *> so it stays fully qualified here.
+           invoke shot-bmp::LockBits(shot-rect,
+                       type System.Drawing.Imaging.ImageLockMode::WriteOnly,
+                       type System.Drawing.Imaging.PixelFormat::Format24bppRgb)
+               returning shot-data.
+
+           invoke type GL::ReadPixels(0, 0, self::Width, self::Height,
+                       type PixelFormat::Bgr, type PixelType::UnsignedByte,
+                       shot-data::Scan0).
+
+           invoke shot-bmp::UnlockBits(shot-data).
+           invoke shot-bmp::RotateFlip(type RotateFlipType::RotateNoneFlipY).
+
+      *> shot-bmp was built in memory (Bitmap::new), so its RawFormat is
+      *> MemoryBmp - Image::Save(string) has no encoder for that and would
+      *> silently substitute PNG under a ".bmp" name.  Force a real BMP.
+           invoke shot-bmp::Save(shot-name, type System.Drawing.Imaging.ImageFormat::Bmp).
+
+           invoke type String::Format("screenshot saved to {0}", shot-name)
+               returning shot-msg.
+           invoke self::WriteSessionLog(shot-msg).
+
+           goback.
+       end method.
+
+      *> unattended QA hook - once the batch duration passed to new has
+      *> elapsed, optionally drop a screenshot (see the auto-shot parameter
+      *> to new) and exit cleanly so a nightly job can confirm the renderer
+      *> still starts and draws.  self::Exit() only requests a close, so a
+      *> one-shot latch keeps this from firing again on every frame between
+      *> the request and the window actually tearing down.
+       method-id CheckAutoExit private.
+       procedure division.
+           if not autoexit-fired
+                   and session-clock::Elapsed::TotalSeconds >= batch-duration
+               move "Y" to autoexit-switch
+
+               if batch-shot-wanted
+                   invoke self::CaptureScreenshot()
+               end-if
+
+               invoke self::WriteSessionLog("batch duration elapsed - auto exit")
+               move 0 to type Environment::ExitCode
+               invoke self::Exit()
+           end-if.
+
+           goback.
+       end method.
+
        end class.
+
